@@ -3,8 +3,39 @@
       *     Author:      GIANNIS NOUTSIS                                               *
       *     Date:        1/29/2020                                                     *
       *     Purpose:     GitHub Repository                                             *
-      *     This program asks the user for the radius of a circle and calculates the   *
-      *     circumference and area.                                                    *
+      *     This program reads a file of circle radii and calculates the              *
+      *     circumference and area for each one, writing the results to a            *
+      *     report file.                                                               *
+      *     Modified:    8/8/2026 - converted from a single interactive ACCEPT to    *
+      *                  batch processing of a sequential radius file.                *
+      *     Modified:    8/8/2026 - reject zero, blank, non-numeric, and             *
+      *                  unreasonably large radius values instead of computing      *
+      *                  on them.                                                     *
+      *     Modified:    8/8/2026 - added a printable report layout with a page     *
+      *                  header, run date, and a line/page count footer.            *
+      *     Modified:    8/8/2026 - append each calculation to the shared daily    *
+      *                  audit log.                                                  *
+      *     Modified:    8/8/2026 - generalized to a shape calculator that also   *
+      *                  handles rectangles, triangles, and squares, driven by a  *
+      *                  shape-type code on the input record.                      *
+      *     Modified:    8/8/2026 - added checkpoint/restart: a checkpoint       *
+      *                  record is written every WS-CHECKPOINT-INTERVAL          *
+      *                  records, and a restart part id can be entered at        *
+      *                  startup to skip everything already completed.           *
+      *     Modified:    8/8/2026 - added control-total reconciliation of the   *
+      *                  batch run (input record count and hash total against   *
+      *                  output record count and area sum) to the report.       *
+      *     Modified:    8/8/2026 - write a materials/cutting system interface  *
+      *                  record (part id, area, circumference) for every part   *
+      *                  computed successfully.                                 *
+      *     Modified:    8/9/2026 - hold report, audit, and materials output  *
+      *                  for each checkpoint interval in memory and flush it  *
+      *                  together with the checkpoint write, so a restart     *
+      *                  after an abend can no longer replay output that      *
+      *                  already reached disk before the last checkpoint.     *
+      *     Modified:    8/9/2026 - added file status checks on every report, *
+      *                  audit, and materials file open and write, to match  *
+      *                  the checkpoint file's existing error handling.       *
       **********************************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CIRCLE-RADIOUS.
@@ -18,39 +49,732 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SHAPE-INPUT-FILE ASSIGN TO "SHAPEIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
 
+           SELECT CIRCLE-REPORT-FILE ASSIGN TO "SHAPERPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SHAPECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT MATERIALS-INTERFACE-FILE ASSIGN TO "MATLIF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATLIF-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  SHAPE-INPUT-FILE.
+           COPY SHAPEREC.
+
+       FD  CIRCLE-REPORT-FILE.
+       01  WS-REPORT-RECORD           PIC X(100).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  WS-CHECKPOINT-RECORD.
+           05  CKPT-LAST-PART-ID         PIC X(10).
+           05  CKPT-LAST-SEQUENCE-NUMBER PIC 9(6).
+           05  CKPT-PAGE-COUNT           PIC 9(3).
+           05  CKPT-TOTAL-LINE-COUNT     PIC 9(6).
+           05  CKPT-INPUT-RECORD-COUNT   PIC 9(6).
+           05  CKPT-OUTPUT-RECORD-COUNT  PIC 9(6).
+           05  CKPT-REJECT-COUNT         PIC 9(5).
+           05  CKPT-HASH-TOTAL-DIM1      PIC 9(9)V9(2).
+           05  CKPT-AREA-SUM             PIC 9(11)V9(2).
+
+       FD  MATERIALS-INTERFACE-FILE.
+           COPY MATLIFREC.
 
        WORKING-STORAGE SECTION.
         01   WS-CONSTANTS.
              05  WS-PI              PIC 9V9(5) VALUE 3.14159.
+             05  WS-MAX-DIMENSION   PIC 9(4)V9(2) VALUE 5000.00.
         01   WS-CIRCLE.
-             05 WS-AREA             PIC 9(3)V9(2) VALUE ZEROES.
+             05 WS-AREA             PIC 9(9)V9(2) VALUE ZEROES.
              05 WS-RADIUS           PIC 9(4)V9(2) VALUE ZEROES.
-             05 WS-CIRCUMFERENCE    PIC 9(5)V9(2) VALUE ZEROES.
+             05 WS-CIRCUMFERENCE    PIC 9(6)V9(2) VALUE ZEROES.
+        01   WS-RECTANGLE.
+             05 WS-RECT-LENGTH      PIC 9(4)V9(2) VALUE ZEROES.
+             05 WS-RECT-WIDTH       PIC 9(4)V9(2) VALUE ZEROES.
+        01   WS-TRIANGLE.
+             05 WS-TRI-SIDE-A       PIC 9(4)V9(2) VALUE ZEROES.
+             05 WS-TRI-SIDE-B       PIC 9(4)V9(2) VALUE ZEROES.
+             05 WS-TRI-SIDE-C       PIC 9(4)V9(2) VALUE ZEROES.
+             05 WS-TRI-SEMI-PERIM   PIC 9(4)V9(2) VALUE ZEROES.
+        01   WS-SQUARE.
+             05 WS-SQUARE-SIDE      PIC 9(4)V9(2) VALUE ZEROES.
+        01   WS-DIM-CHECK.
+             05 WS-CHECK-TEXT       PIC X(6).
+             05 WS-CHECK-NUM REDEFINES WS-CHECK-TEXT
+                                    PIC 9(4)V9(2).
+        01   WS-SHAPE-NAME          PIC X(9) VALUE SPACES.
+        01   WS-CURRENT-PART-ID     PIC X(10) VALUE SPACES.
         01   WS-DISPLAY-VALUES.
-             05 WS-DISPLAY-AREA          PIC ZZ99.99.
-             05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.99.
+             05 WS-DISPLAY-AREA          PIC ZZZZZZZZ9.99.
+             05 WS-DISPLAY-CIRCUMFERENCE PIC ZZZZZ9.99.
+        01   WS-SWITCHES.
+             05 WS-EOF-SWITCH       PIC X VALUE "N".
+                88 WS-EOF                 VALUE "Y".
+             05 WS-VALID-SWITCH     PIC X VALUE "Y".
+                88 WS-VALID-RECORD        VALUE "Y".
+                88 WS-INVALID-RECORD      VALUE "N".
+             05 WS-FILES-OPEN-SWITCH PIC X VALUE "N".
+                88 WS-FILES-OPENED        VALUE "Y".
+        01   WS-ERROR-MESSAGE       PIC X(40) VALUE SPACES.
+        01   WS-AUDIT-FIELDS.
+             05 WS-AUDIT-INPUT-TEXT  PIC X(15) VALUE SPACES.
+             05 WS-AUDIT-OUTPUT-TEXT PIC X(30) VALUE SPACES.
+             05 WS-AUDIT-FILE-STATUS PIC X(2)  VALUE SPACES.
+        01   WS-FILE-STATUSES.
+             05 WS-REPORT-FILE-STATUS PIC X(2) VALUE SPACES.
+             05 WS-MATLIF-FILE-STATUS PIC X(2) VALUE SPACES.
+             05 WS-INPUT-FILE-STATUS  PIC X(2) VALUE SPACES.
+        01   WS-CHECKPOINT-FIELDS.
+             05 WS-CHECKPOINT-FILE-STATUS PIC X(2)  VALUE SPACES.
+             05 WS-CHECKPOINT-INTERVAL    PIC 9(3)  VALUE 010.
+             05 WS-CHECKPOINT-COUNT       PIC 9(3)  VALUE ZEROES.
+             05 WS-RESTART-KEY            PIC X(10) VALUE SPACES.
+             05 WS-RECORD-SEQUENCE-NUMBER PIC 9(6)  VALUE ZEROES.
+             05 WS-RESTART-SEQUENCE-NUMBER PIC 9(6) VALUE ZEROES.
+             05 WS-SKIP-SWITCH            PIC X     VALUE "N".
+                88 WS-SKIPPING-TO-RESTART        VALUE "Y".
+             05 WS-RESTART-MODE-SWITCH    PIC X     VALUE "N".
+                88 WS-RESTART-BY-SEQUENCE        VALUE "Y".
+
+      *    Report, audit, and materials output for the records processed
+      *    since the last checkpoint is held here rather than written
+      *    immediately.  It is only flushed to the real files at the next
+      *    checkpoint (or at normal end of job), so the checkpoint write
+      *    and the output it describes reach disk together - a restart
+      *    can never replay output that a prior run already wrote.  This
+      *    table must hold at least WS-CHECKPOINT-INTERVAL entries.
+        01   WS-PENDING-BATCH.
+             05 WS-PENDING-ENTRY OCCURS 10 TIMES INDEXED BY WS-PEND-IDX.
+                10 PEND-PART-ID        PIC X(10).
+                10 PEND-SHAPE-NAME     PIC X(9).
+                10 PEND-VALID-SWITCH   PIC X.
+                   88 PEND-VALID              VALUE "Y".
+                10 PEND-ERROR-MESSAGE  PIC X(40).
+                10 PEND-CIRCUMFERENCE  PIC 9(6)V9(2).
+                10 PEND-AREA           PIC 9(9)V9(2).
+        01   WS-REPORT-CONTROL.
+             05 WS-LINE-COUNT       PIC 9(3) VALUE ZEROES.
+             05 WS-TOTAL-LINE-COUNT PIC 9(6) VALUE ZEROES.
+             05 WS-PAGE-COUNT       PIC 9(3) VALUE ZEROES.
+             05 WS-LINES-PER-PAGE   PIC 9(3) VALUE 050.
+             05 WS-DETAIL-COUNT     PIC 9(5) VALUE ZEROES.
+             05 WS-REJECT-COUNT     PIC 9(5) VALUE ZEROES.
+        01   WS-RUN-DATE-FIELDS.
+             05 WS-RUN-DATE.
+                10 WS-RUN-DATE-YYYY PIC 9(4).
+                10 WS-RUN-DATE-MM   PIC 9(2).
+                10 WS-RUN-DATE-DD   PIC 9(2).
+             05 WS-RUN-DATE-DISPLAY.
+                10 WS-RUN-DATE-DISP-MM PIC 9(2).
+                10 FILLER           PIC X VALUE "/".
+                10 WS-RUN-DATE-DISP-DD PIC 9(2).
+                10 FILLER           PIC X VALUE "/".
+                10 WS-RUN-DATE-DISP-YYYY PIC 9(4).
+        01   WS-REPORT-HEADER-1     PIC X(80) VALUE
+             "SHAPE CALCULATION REPORT".
+        01   WS-REPORT-HEADER-2.
+             05 FILLER              PIC X(10) VALUE "RUN DATE: ".
+             05 WS-HDR-RUN-DATE     PIC X(10).
+             05 FILLER              PIC X(10) VALUE SPACES.
+             05 FILLER              PIC X(6)  VALUE "PAGE: ".
+             05 WS-HDR-PAGE-NUMBER  PIC ZZ9.
+        01   WS-REPORT-FOOTER.
+             05 FILLER              PIC X(20) VALUE "END OF REPORT".
+             05 FILLER              PIC X(4)  VALUE SPACES.
+             05 FILLER              PIC X(12) VALUE "TOTAL LINES:".
+             05 WS-FTR-LINE-COUNT   PIC ZZZZZ9.
+             05 FILLER              PIC X(4)  VALUE SPACES.
+             05 FILLER              PIC X(12) VALUE "TOTAL PAGES:".
+             05 WS-FTR-PAGE-COUNT   PIC ZZ9.
+        01   WS-CONTROL-TOTALS.
+             05 WS-INPUT-RECORD-COUNT  PIC 9(6)     VALUE ZEROES.
+             05 WS-OUTPUT-RECORD-COUNT PIC 9(6)     VALUE ZEROES.
+             05 WS-HASH-TOTAL-DIM1     PIC 9(9)V9(2) VALUE ZEROES.
+             05 WS-AREA-SUM            PIC 9(11)V9(2) VALUE ZEROES.
+        01   WS-REPORT-TRAILER-1.
+             05 FILLER              PIC X(15) VALUE "INPUT RECORDS:".
+             05 WS-TRL-INPUT-COUNT  PIC ZZZZZ9.
+             05 FILLER              PIC X(4)  VALUE SPACES.
+             05 FILLER              PIC X(11) VALUE "HASH TOTAL:".
+             05 WS-TRL-HASH-TOTAL   PIC ZZZZZZZZ9.99.
+        01   WS-REPORT-TRAILER-2.
+             05 FILLER              PIC X(16) VALUE "OUTPUT RECORDS:".
+             05 WS-TRL-OUTPUT-COUNT PIC ZZZZZ9.
+             05 FILLER              PIC X(4)  VALUE SPACES.
+             05 FILLER              PIC X(9)  VALUE "AREA SUM:".
+             05 WS-TRL-AREA-SUM     PIC ZZZZZZZZZZ9.99.
+        01   WS-REPORT-TRAILER-3    PIC X(40) VALUE SPACES.
 
 
 
        PROCEDURE DIVISION.
 
+        0000-MAIN-CONTROL.
+
+           PERFORM 0050-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               IF WS-SKIPPING-TO-RESTART
+                   PERFORM 0070-CHECK-RESTART-SKIP
+               ELSE
+                   PERFORM 0100-PROCESS-RECORDS
+               END-IF
+           END-PERFORM
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+        0050-INITIALIZE.
+
+           PERFORM 0060-READ-CHECKPOINT-FOR-RESTART.
+           IF WS-RESTART-KEY = SPACES
+               ACCEPT WS-RESTART-KEY FROM COMMAND-LINE
+           END-IF.
+           IF WS-RESTART-KEY NOT = SPACES
+               SET WS-SKIPPING-TO-RESTART TO TRUE
+           END-IF.
+           OPEN INPUT SHAPE-INPUT-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "*** SHAPE INPUT FILE OPEN FAILED - STATUS: "
+                   WS-INPUT-FILE-STATUS
+               SET WS-EOF TO TRUE
+           ELSE
+               SET WS-FILES-OPENED TO TRUE
+               IF WS-SKIPPING-TO-RESTART
+                   OPEN EXTEND CIRCLE-REPORT-FILE
+                   IF WS-REPORT-FILE-STATUS = "35"
+                       OPEN OUTPUT CIRCLE-REPORT-FILE
+                   END-IF
+                   PERFORM 0320-CHECK-REPORT-STATUS
+                   OPEN EXTEND MATERIALS-INTERFACE-FILE
+                   IF WS-MATLIF-FILE-STATUS = "35"
+                       OPEN OUTPUT MATERIALS-INTERFACE-FILE
+                   END-IF
+                   PERFORM 0330-CHECK-MATLIF-STATUS
+               ELSE
+                   OPEN OUTPUT CIRCLE-REPORT-FILE
+                   PERFORM 0320-CHECK-REPORT-STATUS
+                   OPEN OUTPUT MATERIALS-INTERFACE-FILE
+                   PERFORM 0330-CHECK-MATLIF-STATUS
+               END-IF
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               PERFORM 0340-CHECK-AUDIT-STATUS
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+               MOVE WS-RUN-DATE-MM   TO WS-RUN-DATE-DISP-MM
+               MOVE WS-RUN-DATE-DD   TO WS-RUN-DATE-DISP-DD
+               MOVE WS-RUN-DATE-YYYY TO WS-RUN-DATE-DISP-YYYY
+               PERFORM 0300-WRITE-REPORT-HEADER
+               PERFORM 0800-READ-NEXT-RECORD
+           END-IF.
+
+        0060-READ-CHECKPOINT-FOR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               MOVE SPACES TO CKPT-LAST-PART-ID
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO CKPT-LAST-PART-ID
+               END-READ
+               IF CKPT-LAST-PART-ID NOT = SPACES
+                   MOVE CKPT-LAST-PART-ID        TO WS-RESTART-KEY
+                   MOVE CKPT-LAST-SEQUENCE-NUMBER TO
+                                           WS-RESTART-SEQUENCE-NUMBER
+                   SET WS-RESTART-BY-SEQUENCE TO TRUE
+                   MOVE CKPT-PAGE-COUNT       TO WS-PAGE-COUNT
+                   MOVE CKPT-TOTAL-LINE-COUNT TO WS-TOTAL-LINE-COUNT
+                   MOVE CKPT-INPUT-RECORD-COUNT TO
+                                           WS-INPUT-RECORD-COUNT
+                   MOVE CKPT-OUTPUT-RECORD-COUNT TO
+                                           WS-OUTPUT-RECORD-COUNT
+                   MOVE CKPT-REJECT-COUNT     TO WS-REJECT-COUNT
+                   MOVE CKPT-HASH-TOTAL-DIM1  TO WS-HASH-TOTAL-DIM1
+                   MOVE CKPT-AREA-SUM         TO WS-AREA-SUM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+        0070-CHECK-RESTART-SKIP.
+
+      *    An automatic checkpoint restart is keyed on the physical
+      *    sequence number of the record in SHAPE-INPUT-FILE, not on
+      *    SI-PART-ID, so the restart point does not depend on the
+      *    input file being sorted by part id.  A restart key typed
+      *    in manually (no checkpoint on disk) has no recorded
+      *    sequence number, so it falls back to comparing part ids,
+      *    which is then the operator's responsibility to get right.
+           IF WS-RESTART-BY-SEQUENCE
+               IF WS-RECORD-SEQUENCE-NUMBER > WS-RESTART-SEQUENCE-NUMBER
+                   MOVE "N" TO WS-SKIP-SWITCH
+                   PERFORM 0100-PROCESS-RECORDS
+               ELSE
+                   PERFORM 0800-READ-NEXT-RECORD
+               END-IF
+           ELSE
+               IF SI-PART-ID > WS-RESTART-KEY
+                   MOVE "N" TO WS-SKIP-SWITCH
+                   PERFORM 0100-PROCESS-RECORDS
+               ELSE
+                   PERFORM 0800-READ-NEXT-RECORD
+               END-IF
+           END-IF.
 
         0100-PROCESS-RECORDS.
 
-           DISPLAY "Enter the circle's radius: ".
-           ACCEPT WS-RADIUS.
-           COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI *WS-RADIUS.
-           MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE.
-           DISPLAY "Circle Circumference is: ", WS-DISPLAY-CIRCUMFERENCE.
-           COMPUTE WS-AREA = WS-PI * WS-RADIUS *WS-RADIUS.
-           MOVE WS-AREA TO WS-DISPLAY-AREA.
-           DISPLAY "Circle area is: ", WS-DISPLAY-AREA.
+           ADD 1 TO WS-INPUT-RECORD-COUNT.
+           MOVE SI-PART-ID TO WS-CURRENT-PART-ID.
+           IF SI-DIM-1 IS NUMERIC
+               ADD SI-DIM-1-NUM TO WS-HASH-TOTAL-DIM1
+           END-IF.
+           EVALUATE TRUE
+               WHEN SI-SHAPE-CIRCLE
+                   MOVE "CIRCLE"    TO WS-SHAPE-NAME
+               WHEN SI-SHAPE-RECTANGLE
+                   MOVE "RECTANGLE" TO WS-SHAPE-NAME
+               WHEN SI-SHAPE-TRIANGLE
+                   MOVE "TRIANGLE"  TO WS-SHAPE-NAME
+               WHEN SI-SHAPE-SQUARE
+                   MOVE "SQUARE"    TO WS-SHAPE-NAME
+               WHEN OTHER
+                   MOVE "UNKNOWN"   TO WS-SHAPE-NAME
+           END-EVALUATE.
+           PERFORM 0200-VALIDATE-RECORD.
+           IF WS-VALID-RECORD
+               EVALUATE TRUE
+                   WHEN SI-SHAPE-CIRCLE
+                       PERFORM 0600-COMPUTE-CIRCLE
+                   WHEN SI-SHAPE-RECTANGLE
+                       PERFORM 0610-COMPUTE-RECTANGLE
+                   WHEN SI-SHAPE-TRIANGLE
+                       PERFORM 0620-COMPUTE-TRIANGLE
+                   WHEN SI-SHAPE-SQUARE
+                       PERFORM 0630-COMPUTE-SQUARE
+               END-EVALUATE
+               IF WS-VALID-RECORD
+                   MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+                   MOVE WS-AREA TO WS-DISPLAY-AREA
+               END-IF
+           END-IF.
+           PERFORM 0350-BUFFER-RESULT.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0700-WRITE-CHECKPOINT
+               MOVE ZEROES TO WS-CHECKPOINT-COUNT
+           END-IF.
+           PERFORM 0800-READ-NEXT-RECORD.
 
-           STOP RUN.
+      *    Holds this record's result in the pending batch rather than
+      *    writing it to the report, audit, and materials files right
+      *    away - the whole batch is flushed together at the next
+      *    checkpoint (0720-FLUSH-PENDING-BATCH).
+        0350-BUFFER-RESULT.
+
+           SET WS-PEND-IDX TO WS-CHECKPOINT-COUNT.
+           SET WS-PEND-IDX UP BY 1.
+           MOVE WS-CURRENT-PART-ID TO PEND-PART-ID(WS-PEND-IDX).
+           MOVE WS-SHAPE-NAME      TO PEND-SHAPE-NAME(WS-PEND-IDX).
+           IF WS-VALID-RECORD
+               SET PEND-VALID(WS-PEND-IDX) TO TRUE
+               MOVE WS-CIRCUMFERENCE TO PEND-CIRCUMFERENCE(WS-PEND-IDX)
+               MOVE WS-AREA          TO PEND-AREA(WS-PEND-IDX)
+           ELSE
+               MOVE "N" TO PEND-VALID-SWITCH(WS-PEND-IDX)
+               MOVE WS-ERROR-MESSAGE TO PEND-ERROR-MESSAGE(WS-PEND-IDX)
+           END-IF.
+
+        0700-WRITE-CHECKPOINT.
+
+           PERFORM 0720-FLUSH-PENDING-BATCH.
+           MOVE SI-PART-ID             TO CKPT-LAST-PART-ID.
+           MOVE WS-RECORD-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE-NUMBER.
+           MOVE WS-PAGE-COUNT          TO CKPT-PAGE-COUNT.
+           MOVE WS-TOTAL-LINE-COUNT    TO CKPT-TOTAL-LINE-COUNT.
+           MOVE WS-INPUT-RECORD-COUNT  TO CKPT-INPUT-RECORD-COUNT.
+           MOVE WS-OUTPUT-RECORD-COUNT TO CKPT-OUTPUT-RECORD-COUNT.
+           MOVE WS-REJECT-COUNT        TO CKPT-REJECT-COUNT.
+           MOVE WS-HASH-TOTAL-DIM1     TO CKPT-HASH-TOTAL-DIM1.
+           MOVE WS-AREA-SUM            TO CKPT-AREA-SUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE WS-CHECKPOINT-RECORD.
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "*** CHECKPOINT WRITE FAILED - STATUS: "
+                   WS-CHECKPOINT-FILE-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *    Writes every entry held in the pending batch to the report,
+      *    audit, and materials files, then empties the batch.  Called
+      *    immediately before the checkpoint record itself is written,
+      *    so the checkpoint never claims progress that was not also
+      *    written to those three files.
+        0720-FLUSH-PENDING-BATCH.
+
+           PERFORM 0730-FLUSH-ONE-ENTRY
+               VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-CHECKPOINT-COUNT.
+
+        0730-FLUSH-ONE-ENTRY.
+
+           MOVE PEND-PART-ID(WS-PEND-IDX)    TO WS-CURRENT-PART-ID.
+           MOVE PEND-SHAPE-NAME(WS-PEND-IDX) TO WS-SHAPE-NAME.
+           IF PEND-VALID(WS-PEND-IDX)
+               SET WS-VALID-RECORD TO TRUE
+               MOVE PEND-CIRCUMFERENCE(WS-PEND-IDX) TO WS-CIRCUMFERENCE
+               MOVE PEND-AREA(WS-PEND-IDX)          TO WS-AREA
+               MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+               MOVE WS-AREA          TO WS-DISPLAY-AREA
+               PERFORM 0400-WRITE-DETAIL-LINE
+           ELSE
+               SET WS-INVALID-RECORD TO TRUE
+               MOVE PEND-ERROR-MESSAGE(WS-PEND-IDX) TO WS-ERROR-MESSAGE
+               PERFORM 0410-WRITE-ERROR-LINE
+           END-IF.
+           PERFORM 0500-WRITE-AUDIT-LOG.
+
+      *    The following three paragraphs apply the same file status
+      *    check, after every open and every write, that the checkpoint
+      *    file has always used (0700-WRITE-CHECKPOINT).
+        0320-CHECK-REPORT-STATUS.
+
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "*** REPORT FILE ERROR - STATUS: "
+                   WS-REPORT-FILE-STATUS
+           END-IF.
+
+        0330-CHECK-MATLIF-STATUS.
+
+           IF WS-MATLIF-FILE-STATUS NOT = "00"
+               DISPLAY "*** MATERIALS FILE ERROR - STATUS: "
+                   WS-MATLIF-FILE-STATUS
+           END-IF.
+
+        0340-CHECK-AUDIT-STATUS.
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "*** AUDIT LOG FILE ERROR - STATUS: "
+                   WS-AUDIT-FILE-STATUS
+           END-IF.
+
+        0300-WRITE-REPORT-HEADER.
+
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-RUN-DATE-DISPLAY TO WS-HDR-RUN-DATE.
+           MOVE WS-PAGE-COUNT TO WS-HDR-PAGE-NUMBER.
+           WRITE WS-REPORT-RECORD FROM WS-REPORT-HEADER-1.
+           PERFORM 0320-CHECK-REPORT-STATUS.
+           WRITE WS-REPORT-RECORD FROM WS-REPORT-HEADER-2.
+           PERFORM 0320-CHECK-REPORT-STATUS.
+           MOVE SPACES TO WS-REPORT-RECORD.
+           WRITE WS-REPORT-RECORD.
+           PERFORM 0320-CHECK-REPORT-STATUS.
+           MOVE 0 TO WS-LINE-COUNT.
+
+        0400-WRITE-DETAIL-LINE.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0300-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE SPACES TO WS-REPORT-RECORD.
+           STRING "PART: "              DELIMITED BY SIZE
+                  WS-CURRENT-PART-ID    DELIMITED BY SIZE
+                  " SHAPE: "            DELIMITED BY SIZE
+                  WS-SHAPE-NAME         DELIMITED BY SIZE
+                  " PERIMETER: "        DELIMITED BY SIZE
+                  WS-DISPLAY-CIRCUMFERENCE DELIMITED BY SIZE
+                  "  AREA: "            DELIMITED BY SIZE
+                  WS-DISPLAY-AREA       DELIMITED BY SIZE
+               INTO WS-REPORT-RECORD
+           END-STRING.
+           WRITE WS-REPORT-RECORD.
+           PERFORM 0320-CHECK-REPORT-STATUS.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-TOTAL-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD 1 TO WS-OUTPUT-RECORD-COUNT.
+           ADD WS-AREA TO WS-AREA-SUM.
+           MOVE WS-CURRENT-PART-ID TO MI-PART-ID.
+           MOVE WS-AREA TO MI-AREA.
+           MOVE WS-CIRCUMFERENCE TO MI-CIRCUMFERENCE.
+           WRITE MATERIALS-INTERFACE-RECORD.
+           PERFORM 0330-CHECK-MATLIF-STATUS.
+
+        0410-WRITE-ERROR-LINE.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0300-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE SPACES TO WS-REPORT-RECORD.
+           STRING "*** REJECTED - PART: " DELIMITED BY SIZE
+                  WS-CURRENT-PART-ID      DELIMITED BY SIZE
+                  " SHAPE: "              DELIMITED BY SIZE
+                  WS-SHAPE-NAME           DELIMITED BY SIZE
+                  " - "                   DELIMITED BY SIZE
+                  WS-ERROR-MESSAGE        DELIMITED BY SIZE
+               INTO WS-REPORT-RECORD
+           END-STRING.
+           WRITE WS-REPORT-RECORD.
+           PERFORM 0320-CHECK-REPORT-STATUS.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-TOTAL-LINE-COUNT.
+           ADD 1 TO WS-REJECT-COUNT.
+
+        0500-WRITE-AUDIT-LOG.
+
+           MOVE SPACES TO WS-AUDIT-INPUT-TEXT.
+           MOVE SPACES TO WS-AUDIT-OUTPUT-TEXT.
+           STRING "PART=" DELIMITED BY SIZE
+                  WS-CURRENT-PART-ID DELIMITED BY SIZE
+               INTO WS-AUDIT-INPUT-TEXT
+           END-STRING.
+           IF WS-VALID-RECORD
+               STRING "C=" DELIMITED BY SIZE
+                      WS-DISPLAY-CIRCUMFERENCE DELIMITED BY SIZE
+                      " A=" DELIMITED BY SIZE
+                      WS-DISPLAY-AREA DELIMITED BY SIZE
+                   INTO WS-AUDIT-OUTPUT-TEXT
+               END-STRING
+           ELSE
+               MOVE "REJECTED" TO WS-AUDIT-OUTPUT-TEXT
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP.
+           MOVE "CIRCLE-RADIOUS" TO AL-PROGRAM-NAME.
+           MOVE WS-AUDIT-INPUT-TEXT TO AL-INPUT-VALUE.
+           MOVE WS-AUDIT-OUTPUT-TEXT TO AL-OUTPUT-VALUE.
+           WRITE AUDIT-LOG-RECORD.
+           PERFORM 0340-CHECK-AUDIT-STATUS.
+
+        0200-VALIDATE-RECORD.
+
+           SET WS-VALID-RECORD TO TRUE.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           IF NOT SI-SHAPE-CIRCLE AND NOT SI-SHAPE-RECTANGLE AND
+              NOT SI-SHAPE-TRIANGLE AND NOT SI-SHAPE-SQUARE
+               SET WS-INVALID-RECORD TO TRUE
+               MOVE "INVALID SHAPE TYPE" TO WS-ERROR-MESSAGE
+           ELSE
+               EVALUATE TRUE
+                   WHEN SI-SHAPE-CIRCLE
+                       MOVE SI-DIM-1 TO WS-CHECK-TEXT
+                       PERFORM 0210-VALIDATE-DIMENSION
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-RADIUS
+                       END-IF
+                   WHEN SI-SHAPE-SQUARE
+                       MOVE SI-DIM-1 TO WS-CHECK-TEXT
+                       PERFORM 0210-VALIDATE-DIMENSION
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-SQUARE-SIDE
+                       END-IF
+                   WHEN SI-SHAPE-RECTANGLE
+                       MOVE SI-DIM-1 TO WS-CHECK-TEXT
+                       PERFORM 0210-VALIDATE-DIMENSION
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-RECT-LENGTH
+                           MOVE SI-DIM-2 TO WS-CHECK-TEXT
+                           PERFORM 0210-VALIDATE-DIMENSION
+                           IF WS-VALID-RECORD
+                               MOVE WS-CHECK-NUM TO WS-RECT-WIDTH
+                           END-IF
+                       END-IF
+                   WHEN SI-SHAPE-TRIANGLE
+                       MOVE SI-DIM-1 TO WS-CHECK-TEXT
+                       PERFORM 0210-VALIDATE-DIMENSION
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-TRI-SIDE-A
+                           MOVE SI-DIM-2 TO WS-CHECK-TEXT
+                           PERFORM 0210-VALIDATE-DIMENSION
+                       END-IF
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-TRI-SIDE-B
+                           MOVE SI-DIM-3 TO WS-CHECK-TEXT
+                           PERFORM 0210-VALIDATE-DIMENSION
+                       END-IF
+                       IF WS-VALID-RECORD
+                           MOVE WS-CHECK-NUM TO WS-TRI-SIDE-C
+                           IF NOT (WS-TRI-SIDE-A + WS-TRI-SIDE-B >
+                                   WS-TRI-SIDE-C AND
+                                   WS-TRI-SIDE-A + WS-TRI-SIDE-C >
+                                   WS-TRI-SIDE-B AND
+                                   WS-TRI-SIDE-B + WS-TRI-SIDE-C >
+                                   WS-TRI-SIDE-A)
+                               SET WS-INVALID-RECORD TO TRUE
+                               MOVE "SIDES DO NOT FORM A TRIANGLE"
+                                   TO WS-ERROR-MESSAGE
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+        0210-VALIDATE-DIMENSION.
+
+           IF WS-CHECK-TEXT = SPACES OR LOW-VALUES
+               SET WS-INVALID-RECORD TO TRUE
+               MOVE "DIMENSION IS BLANK" TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-CHECK-TEXT IS NOT NUMERIC
+                   SET WS-INVALID-RECORD TO TRUE
+                   MOVE "DIMENSION IS NOT NUMERIC" TO WS-ERROR-MESSAGE
+               ELSE
+                   IF WS-CHECK-NUM = ZEROES
+                       SET WS-INVALID-RECORD TO TRUE
+                       MOVE "DIMENSION IS ZERO" TO WS-ERROR-MESSAGE
+                   ELSE
+                       IF WS-CHECK-NUM > WS-MAX-DIMENSION
+                           SET WS-INVALID-RECORD TO TRUE
+                           MOVE "DIMENSION TOO LARGE"
+                               TO WS-ERROR-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+        0600-COMPUTE-CIRCLE.
+
+           COMPUTE WS-CIRCUMFERENCE ROUNDED =
+                   2 * WS-PI * WS-RADIUS
+               ON SIZE ERROR
+                   MOVE "CIRCUMFERENCE DOES NOT FIT"
+                       TO WS-ERROR-MESSAGE
+                   SET WS-INVALID-RECORD TO TRUE
+           END-COMPUTE.
+           IF WS-VALID-RECORD
+               COMPUTE WS-AREA ROUNDED =
+                       WS-PI * WS-RADIUS * WS-RADIUS
+                   ON SIZE ERROR
+                       MOVE "AREA DOES NOT FIT" TO WS-ERROR-MESSAGE
+                       SET WS-INVALID-RECORD TO TRUE
+               END-COMPUTE
+           END-IF.
+
+        0610-COMPUTE-RECTANGLE.
+
+           COMPUTE WS-CIRCUMFERENCE ROUNDED =
+                   2 * (WS-RECT-LENGTH + WS-RECT-WIDTH)
+               ON SIZE ERROR
+                   MOVE "PERIMETER DOES NOT FIT"
+                       TO WS-ERROR-MESSAGE
+                   SET WS-INVALID-RECORD TO TRUE
+           END-COMPUTE.
+           IF WS-VALID-RECORD
+               COMPUTE WS-AREA ROUNDED =
+                       WS-RECT-LENGTH * WS-RECT-WIDTH
+                   ON SIZE ERROR
+                       MOVE "AREA DOES NOT FIT" TO WS-ERROR-MESSAGE
+                       SET WS-INVALID-RECORD TO TRUE
+               END-COMPUTE
+           END-IF.
+
+        0620-COMPUTE-TRIANGLE.
+
+           COMPUTE WS-CIRCUMFERENCE ROUNDED =
+                   WS-TRI-SIDE-A + WS-TRI-SIDE-B + WS-TRI-SIDE-C
+               ON SIZE ERROR
+                   MOVE "PERIMETER DOES NOT FIT"
+                       TO WS-ERROR-MESSAGE
+                   SET WS-INVALID-RECORD TO TRUE
+           END-COMPUTE.
+           IF WS-VALID-RECORD
+               COMPUTE WS-TRI-SEMI-PERIM ROUNDED =
+                       WS-CIRCUMFERENCE / 2
+                   ON SIZE ERROR
+                       MOVE "AREA DOES NOT FIT" TO WS-ERROR-MESSAGE
+                       SET WS-INVALID-RECORD TO TRUE
+               END-COMPUTE
+           END-IF.
+           IF WS-VALID-RECORD
+               COMPUTE WS-AREA ROUNDED =
+                       FUNCTION SQRT(WS-TRI-SEMI-PERIM *
+                           (WS-TRI-SEMI-PERIM - WS-TRI-SIDE-A) *
+                           (WS-TRI-SEMI-PERIM - WS-TRI-SIDE-B) *
+                           (WS-TRI-SEMI-PERIM - WS-TRI-SIDE-C))
+                   ON SIZE ERROR
+                       MOVE "AREA DOES NOT FIT" TO WS-ERROR-MESSAGE
+                       SET WS-INVALID-RECORD TO TRUE
+               END-COMPUTE
+           END-IF.
+
+        0630-COMPUTE-SQUARE.
+
+           COMPUTE WS-CIRCUMFERENCE ROUNDED = 4 * WS-SQUARE-SIDE
+               ON SIZE ERROR
+                   MOVE "PERIMETER DOES NOT FIT"
+                       TO WS-ERROR-MESSAGE
+                   SET WS-INVALID-RECORD TO TRUE
+           END-COMPUTE.
+           IF WS-VALID-RECORD
+               COMPUTE WS-AREA ROUNDED =
+                       WS-SQUARE-SIDE * WS-SQUARE-SIDE
+                   ON SIZE ERROR
+                       MOVE "AREA DOES NOT FIT" TO WS-ERROR-MESSAGE
+                       SET WS-INVALID-RECORD TO TRUE
+               END-COMPUTE
+           END-IF.
+
+        0800-READ-NEXT-RECORD.
+
+           READ SHAPE-INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-RECORD-SEQUENCE-NUMBER
+           END-READ.
+
+        0900-TERMINATE.
+
+           IF WS-FILES-OPENED
+               IF WS-CHECKPOINT-COUNT > 0
+                   PERFORM 0720-FLUSH-PENDING-BATCH
+                   MOVE ZEROES TO WS-CHECKPOINT-COUNT
+               END-IF
+               MOVE WS-TOTAL-LINE-COUNT TO WS-FTR-LINE-COUNT
+               MOVE WS-PAGE-COUNT TO WS-FTR-PAGE-COUNT
+               MOVE SPACES TO WS-REPORT-RECORD
+               WRITE WS-REPORT-RECORD
+               PERFORM 0320-CHECK-REPORT-STATUS
+               WRITE WS-REPORT-RECORD FROM WS-REPORT-FOOTER
+               PERFORM 0320-CHECK-REPORT-STATUS
+               MOVE WS-INPUT-RECORD-COUNT  TO WS-TRL-INPUT-COUNT
+               MOVE WS-HASH-TOTAL-DIM1     TO WS-TRL-HASH-TOTAL
+               MOVE WS-OUTPUT-RECORD-COUNT TO WS-TRL-OUTPUT-COUNT
+               MOVE WS-AREA-SUM            TO WS-TRL-AREA-SUM
+               WRITE WS-REPORT-RECORD FROM WS-REPORT-TRAILER-1
+               PERFORM 0320-CHECK-REPORT-STATUS
+               WRITE WS-REPORT-RECORD FROM WS-REPORT-TRAILER-2
+               PERFORM 0320-CHECK-REPORT-STATUS
+               IF WS-INPUT-RECORD-COUNT = WS-OUTPUT-RECORD-COUNT +
+                                           WS-REJECT-COUNT
+                   MOVE "CONTROL TOTALS BALANCE" TO WS-REPORT-TRAILER-3
+               ELSE
+                   MOVE "*** CONTROL TOTALS DO NOT BALANCE ***"
+                       TO WS-REPORT-TRAILER-3
+               END-IF
+               WRITE WS-REPORT-RECORD FROM WS-REPORT-TRAILER-3
+               PERFORM 0320-CHECK-REPORT-STATUS
+               CLOSE SHAPE-INPUT-FILE
+               CLOSE CIRCLE-REPORT-FILE
+               CLOSE MATERIALS-INTERFACE-FILE
+               CLOSE AUDIT-LOG-FILE
+               PERFORM 0710-CLEAR-CHECKPOINT
+           END-IF.
+
+        0710-CLEAR-CHECKPOINT.
 
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
-           END PROGRAM CIRCLE-RADIOUS.
+       END PROGRAM CIRCLE-RADIOUS.

@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    Fixed-width interface record handed to the materials and  *
+      *    cutting-stock system: one record per part with the area   *
+      *    and circumference/perimeter the shop uses for sheet       *
+      *    usage figures.                                             *
+      *****************************************************************
+       01  MATERIALS-INTERFACE-RECORD.
+           05  MI-PART-ID             PIC X(10).
+           05  MI-AREA                PIC 9(9)V9(2).
+           05  MI-CIRCUMFERENCE       PIC 9(6)V9(2).

@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    Shape input record layout.  One record per part; the      *
+      *    shape-type code selects which of the three dimension      *
+      *    slots the calculator paragraphs use.                      *
+      *****************************************************************
+       01  SHAPE-INPUT-RECORD.
+           05  SI-PART-ID             PIC X(10).
+           05  SI-SHAPE-TYPE          PIC X(1).
+               88  SI-SHAPE-CIRCLE        VALUE "C".
+               88  SI-SHAPE-RECTANGLE     VALUE "R".
+               88  SI-SHAPE-TRIANGLE      VALUE "T".
+               88  SI-SHAPE-SQUARE        VALUE "S".
+           05  SI-DIM-1               PIC X(6).
+           05  SI-DIM-1-NUM REDEFINES SI-DIM-1 PIC 9(4)V9(2).
+           05  SI-DIM-2               PIC X(6).
+           05  SI-DIM-2-NUM REDEFINES SI-DIM-2 PIC 9(4)V9(2).
+           05  SI-DIM-3               PIC X(6).
+           05  SI-DIM-3-NUM REDEFINES SI-DIM-3 PIC 9(4)V9(2).

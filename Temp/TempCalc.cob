@@ -2,8 +2,15 @@
       *     Author:      GIANNIS NOUTSIS                                               *
       *     Date:        1/29/2020                                                     *
       *     Purpose:     GitHub Repository                                             *
-      *     This program asks the user the current temperature in celsious             *
-      *     and converts it to fahrenheit.                                             *
+      *     This program asks the user the current temperature and converts it       *
+      *     between Celsius, Fahrenheit, and Kelvin.                                   *
+      *     Modified:    8/8/2026 - added a conversion-direction menu so the          *
+      *                  program can convert C->F, F->C, and C->K.                    *
+      *     Modified:    8/8/2026 - append each conversion to the shared daily      *
+      *                  audit log.                                                   *
+      *     Modified:    8/8/2026 - log the edited (not raw) input value so         *
+      *                  negative and fractional readings stay readable in the     *
+      *                  audit log.                                                  *
       **********************************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CELSIOUS-TO-FAHRENHEIT.
@@ -14,27 +21,114 @@
        SOURCE-COMPUTER.
        OBJECT-COMPUTER.
 
-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
        01    WS-CELSIOUS.
-             05    WS-CELSIOUS-VALUE PIC 9(3)V9(2) VALUE ZEROES.
+             05    WS-CELSIOUS-VALUE PIC S9(3)V9(2) VALUE ZEROES.
        01    WS-FAHRENHEIT.
-             05    WS-FAHRENHEIT-VALUE PIC 9(3)V9(2) VALUE ZEROES.
+             05    WS-FAHRENHEIT-VALUE PIC S9(3)V9(2) VALUE ZEROES.
+       01    WS-KELVIN.
+             05    WS-KELVIN-VALUE PIC S9(3)V9(2) VALUE ZEROES.
        01    WS-DISPLAY-VALUES.
-             05    WS-DISPLAY-FAHRENHEIT-VALUE PIC 9(3)V9(2).
+             05    WS-DISPLAY-FAHRENHEIT-VALUE PIC -ZZ9.99.
+             05    WS-DISPLAY-CELSIOUS-VALUE   PIC -ZZ9.99.
+             05    WS-DISPLAY-KELVIN-VALUE     PIC -ZZ9.99.
+       01    WS-MENU-CHOICE PIC X VALUE SPACES.
+       01    WS-AUDIT-FIELDS.
+             05 WS-AUDIT-INPUT-TEXT  PIC X(15) VALUE SPACES.
+             05 WS-AUDIT-OUTPUT-TEXT PIC X(20) VALUE SPACES.
+             05 WS-AUDIT-FILE-STATUS PIC X(2)  VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-            DISPLAY "What is the current temperature in CELSIOUS?:".
-            ACCEPT WS-CELSIOUS-VALUE.
-            COMPUTE WS-FAHRENHEIT-VALUE = (WS-CELSIOUS-VALUE * 9)/5 + 32 .
-            MOVE WS-FAHRENHEIT-VALUE TO WS-DISPLAY-FAHRENHEIT-VALUE.
-            DISPLAY "The converted fahrenheit value is.".
-            DISPLAY WS-DISPLAY-FAHRENHEIT-VALUE.
+        0000-MAIN-CONTROL.
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           PERFORM 0100-PROCESS-RECORDS
+           CLOSE AUDIT-LOG-FILE
+           STOP RUN.
+
+        0100-PROCESS-RECORDS.
+
+           DISPLAY "SELECT THE CONVERSION YOU WANT TO PERFORM:".
+           DISPLAY "  1. CELSIOUS TO FAHRENHEIT".
+           DISPLAY "  2. FAHRENHEIT TO CELSIOUS".
+           DISPLAY "  3. CELSIOUS TO KELVIN".
+           ACCEPT WS-MENU-CHOICE.
+
+           EVALUATE WS-MENU-CHOICE
+             WHEN "1"
+               DISPLAY "Enter the temperature in CELSIOUS:"
+               ACCEPT WS-CELSIOUS-VALUE
+               COMPUTE WS-FAHRENHEIT-VALUE =
+                   (WS-CELSIOUS-VALUE * 9) / 5 + 32
+               MOVE WS-FAHRENHEIT-VALUE
+                   TO WS-DISPLAY-FAHRENHEIT-VALUE
+               DISPLAY "The converted fahrenheit value is."
+               DISPLAY WS-DISPLAY-FAHRENHEIT-VALUE
+               MOVE WS-CELSIOUS-VALUE TO WS-DISPLAY-CELSIOUS-VALUE
+               STRING "C=" WS-DISPLAY-CELSIOUS-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-INPUT-TEXT
+               END-STRING
+               STRING "F=" WS-DISPLAY-FAHRENHEIT-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTPUT-TEXT
+               END-STRING
+             WHEN "2"
+               DISPLAY "Enter the temperature in FAHRENHEIT:"
+               ACCEPT WS-FAHRENHEIT-VALUE
+               COMPUTE WS-CELSIOUS-VALUE =
+                   (WS-FAHRENHEIT-VALUE - 32) * 5 / 9
+               MOVE WS-CELSIOUS-VALUE
+                   TO WS-DISPLAY-CELSIOUS-VALUE
+               DISPLAY "The converted celsious value is."
+               DISPLAY WS-DISPLAY-CELSIOUS-VALUE
+               MOVE WS-FAHRENHEIT-VALUE TO WS-DISPLAY-FAHRENHEIT-VALUE
+               STRING "F=" WS-DISPLAY-FAHRENHEIT-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-INPUT-TEXT
+               END-STRING
+               STRING "C=" WS-DISPLAY-CELSIOUS-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTPUT-TEXT
+               END-STRING
+             WHEN "3"
+               DISPLAY "Enter the temperature in CELSIOUS:"
+               ACCEPT WS-CELSIOUS-VALUE
+               COMPUTE WS-KELVIN-VALUE =
+                   WS-CELSIOUS-VALUE + 273.15
+               MOVE WS-KELVIN-VALUE
+                   TO WS-DISPLAY-KELVIN-VALUE
+               DISPLAY "The converted kelvin value is."
+               DISPLAY WS-DISPLAY-KELVIN-VALUE
+               MOVE WS-CELSIOUS-VALUE TO WS-DISPLAY-CELSIOUS-VALUE
+               STRING "C=" WS-DISPLAY-CELSIOUS-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-INPUT-TEXT
+               END-STRING
+               STRING "K=" WS-DISPLAY-KELVIN-VALUE
+                   DELIMITED BY SIZE INTO WS-AUDIT-OUTPUT-TEXT
+               END-STRING
+             WHEN OTHER
+               DISPLAY "INVALID SELECTION - ENTER 1, 2, OR 3."
+               MOVE "N/A" TO WS-AUDIT-INPUT-TEXT
+               MOVE "INVALID SELECTION" TO WS-AUDIT-OUTPUT-TEXT
+           END-EVALUATE.
+
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP.
+           MOVE "CELSIOUS-TO-FAHRENHEIT" TO AL-PROGRAM-NAME.
+           MOVE WS-AUDIT-INPUT-TEXT TO AL-INPUT-VALUE.
+           MOVE WS-AUDIT-OUTPUT-TEXT TO AL-OUTPUT-VALUE.
+           WRITE AUDIT-LOG-RECORD.
 
-            STOP RUN.
        END PROGRAM CELSIOUS-TO-FAHRENHEIT.

@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    Shared daily audit log record layout.                     *
+      *    Copied into any program that needs to trace a calculation *
+      *    back to the input value, output value, program, and time. *
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP           PIC X(21).
+           05  FILLER                 PIC X(1).
+           05  AL-PROGRAM-NAME        PIC X(24).
+           05  FILLER                 PIC X(1).
+           05  AL-INPUT-VALUE         PIC X(15).
+           05  FILLER                 PIC X(1).
+           05  AL-OUTPUT-VALUE        PIC X(30).
